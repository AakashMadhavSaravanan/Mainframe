@@ -0,0 +1,42 @@
+      *****************************************************
+      * Shared transaction/exception audit-log record, used
+      * directly in the FD of every program that writes or
+      * reads one of the flat audit logs (deposit_audit.txt,
+      * penalty_report.txt, student_reject.txt), the same way
+      * ACCTMAST.cpy is shared by every reader/writer of
+      * account_master.dat. Replaces the ad hoc per-program
+      * layouts those three logs used to have.
+      *
+      * AL-AMOUNT-1/2/3 and AL-DETAIL are interpreted per
+      * AL-ACTION:
+      *   DEPOSIT - AL-AMOUNT-1/2/3 = deposit amt/old bal/new
+      *             bal, AL-STATUS = OK or OVFL (overdraft)
+      *   PENALTY - AL-AMOUNT-1/2/3 = balance before/fee/
+      *             balance after, AL-DETAIL = effective
+      *             minimum balance that was not maintained
+      *   REJECT  - AL-KEY = S-ID, AL-AMOUNT-1/2/3 unused
+      *             (zero), AL-STATUS = reject code (E01 etc),
+      *             AL-DETAIL = reject reason text
+      *****************************************************
+       01  AUDIT-LOG-REC.
+           05 AL-PROGRAM           PIC X(8).
+           05 FILLER               PIC X.
+           05 AL-TIMESTAMP         PIC 9(14).
+           05 FILLER               PIC X.
+           05 AL-KEY               PIC 9(10).
+           05 FILLER               PIC X.
+           05 AL-ACTION            PIC X(8).
+           05 FILLER               PIC X.
+           05 AL-AMOUNT-1          PIC S9(7)
+                                    SIGN IS LEADING SEPARATE.
+           05 FILLER               PIC X.
+           05 AL-AMOUNT-2          PIC S9(7)
+                                    SIGN IS LEADING SEPARATE.
+           05 FILLER               PIC X.
+           05 AL-AMOUNT-3          PIC S9(7)
+                                    SIGN IS LEADING SEPARATE.
+           05 FILLER               PIC X.
+           05 AL-STATUS            PIC X(4).
+           05 FILLER               PIC X.
+           05 AL-DETAIL            PIC X(40).
+           05 FILLER               PIC X(7).
