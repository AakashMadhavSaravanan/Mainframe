@@ -0,0 +1,9 @@
+      *****************************************************
+      * Per-account-type parameters (required minimum balance,
+      * monthly interest rate), one record per account type.
+      * Shared by MINBAL and INTEREST.
+      *****************************************************
+       01  ACCT-TYPE-REC.
+           05 AT-TYPE               PIC X(4).
+           05 AT-MIN-BAL            PIC 9(6).
+           05 AT-INT-RATE           PIC 9V9(4).
