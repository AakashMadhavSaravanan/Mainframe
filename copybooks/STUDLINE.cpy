@@ -0,0 +1,25 @@
+      *****************************************************
+      * Fixed-column layout of a STUD-OUT detail line as
+      * written by STUDENT to student_output.txt. Shared by
+      * every program that reads that file back in.
+      *****************************************************
+      * SL-TYPE identifies the line as a batch header (HDR), a
+      * student detail line (DET), or the batch trailer (TRL).
+      * Only DET lines carry the per-student fields below.
+       01  STUD-LINE-REC.
+           05 SL-TYPE              PIC X(3).
+           05 FILLER               PIC X.
+           05 SL-ID                PIC 9(5).
+           05 FILLER               PIC X.
+           05 SL-NAME              PIC X(20).
+           05 FILLER               PIC X.
+           05 SL-DEPT              PIC X(10).
+           05 FILLER               PIC X.
+           05 SL-YEAR              PIC 9.
+           05 FILLER               PIC X.
+           05 SL-MARKS             PIC 9(3).
+           05 FILLER               PIC X.
+           05 SL-STATUS            PIC X(4).
+           05 FILLER               PIC X.
+           05 SL-HONORS            PIC X(6).
+           05 FILLER               PIC X(21).
