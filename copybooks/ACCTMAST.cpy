@@ -0,0 +1,10 @@
+      *****************************************************
+      * Account master record, keyed by ACCT-NO. Shared by
+      * every program that reads or updates account_master.dat
+      * (DEPOSIT, WITHDRAW, MINBAL, INTEREST, STATEMENT).
+      *****************************************************
+       01  ACCOUNT-MASTER-REC.
+           05 ACCT-NO              PIC 9(6).
+           05 ACCT-NAME            PIC X(20).
+           05 ACCT-TYPE            PIC X(4).
+           05 ACCT-BALANCE         PIC S9(7).
