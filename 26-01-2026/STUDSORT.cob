@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDSORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUD-OUT-IN ASSIGN TO "student_output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "studsort.srt".
+           SELECT RANK-RPT ASSIGN TO "student_rank.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUD-OUT-IN.
+           COPY STUDLINE.
+
+       SD SORT-WORK.
+           COPY STUDLINE REPLACING ==STUD-LINE-REC== BY ==SD-REC==,
+                                    ==SL-TYPE==       BY ==SD-TYPE==,
+                                    ==SL-ID==         BY ==SD-ID==,
+                                    ==SL-NAME==       BY ==SD-NAME==,
+                                    ==SL-DEPT==       BY ==SD-DEPT==,
+                                    ==SL-YEAR==       BY ==SD-YEAR==,
+                                    ==SL-MARKS==      BY ==SD-MARKS==,
+                                    ==SL-STATUS==     BY ==SD-STATUS==,
+                                    ==SL-HONORS==     BY ==SD-HONORS==.
+
+       FD RANK-RPT.
+       01 RANK-RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SORT-EOF        PIC X VALUE 'N'.
+       01 WS-PREV-DEPT       PIC X(10) VALUE SPACES.
+       01 WS-FIRST-REC       PIC X VALUE 'Y'.
+       01 WS-RANK            PIC 9(3) VALUE 0.
+       01 WS-INPUT-EOF       PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN OUTPUT RANK-RPT
+           PERFORM 1000-WRITE-HEADINGS
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-DEPT
+               ON DESCENDING KEY SD-MARKS
+               INPUT PROCEDURE IS 1500-FILTER-INPUT
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+
+           CLOSE RANK-RPT
+           STOP RUN.
+
+       1500-FILTER-INPUT.
+           OPEN INPUT STUD-OUT-IN
+           PERFORM UNTIL WS-INPUT-EOF = 'Y'
+               READ STUD-OUT-IN
+                   AT END
+                       MOVE 'Y' TO WS-INPUT-EOF
+                   NOT AT END
+                       IF SL-TYPE IN STUD-LINE-REC = "DET"
+                           RELEASE SD-REC FROM STUD-LINE-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUD-OUT-IN.
+
+       1000-WRITE-HEADINGS.
+           MOVE "CLASS RANK LIST (BY DEPARTMENT, DESCENDING MARKS)"
+               TO RANK-RPT-REC
+           WRITE RANK-RPT-REC
+           MOVE "RANK DEPT       ID    NAME                 MARKS"
+               TO RANK-RPT-REC
+           WRITE RANK-RPT-REC
+           MOVE ALL "-" TO RANK-RPT-REC
+           WRITE RANK-RPT-REC.
+
+       2000-PRODUCE-REPORT.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM 2100-PROCESS-SORTED-REC
+               END-RETURN
+           END-PERFORM.
+
+       2100-PROCESS-SORTED-REC.
+           IF WS-FIRST-REC = 'Y' OR SD-DEPT NOT = WS-PREV-DEPT
+               MOVE 'N' TO WS-FIRST-REC
+               MOVE SD-DEPT TO WS-PREV-DEPT
+               MOVE 0 TO WS-RANK
+           END-IF
+           ADD 1 TO WS-RANK
+           PERFORM 2200-WRITE-RANK-LINE.
+
+       2200-WRITE-RANK-LINE.
+           MOVE SPACES TO RANK-RPT-REC
+           STRING
+               WS-RANK    "  "
+               SD-DEPT    " "
+               SD-ID      " "
+               SD-NAME    " "
+               SD-MARKS   " "
+               SD-STATUS  " "
+               SD-HONORS
+               INTO RANK-RPT-REC
+           END-STRING
+           WRITE RANK-RPT-REC.
