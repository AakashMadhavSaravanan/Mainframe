@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUD-OUT-IN ASSIGN TO "student_output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO "studrpt.srt".
+           SELECT DEPT-RPT ASSIGN TO "student_dept_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUD-OUT-IN.
+           COPY STUDLINE.
+
+       SD SORT-WORK.
+           COPY STUDLINE REPLACING ==STUD-LINE-REC== BY ==SD-REC==,
+                                    ==SL-TYPE==       BY ==SD-TYPE==,
+                                    ==SL-ID==         BY ==SD-ID==,
+                                    ==SL-NAME==       BY ==SD-NAME==,
+                                    ==SL-DEPT==       BY ==SD-DEPT==,
+                                    ==SL-YEAR==       BY ==SD-YEAR==,
+                                    ==SL-MARKS==      BY ==SD-MARKS==,
+                                    ==SL-STATUS==     BY ==SD-STATUS==,
+                                    ==SL-HONORS==     BY ==SD-HONORS==.
+
+       FD DEPT-RPT.
+       01 DEPT-RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SORT-EOF        PIC X VALUE 'N'.
+       01 WS-PREV-DEPT       PIC X(10) VALUE SPACES.
+       01 WS-FIRST-GROUP     PIC X VALUE 'Y'.
+
+       01 WS-DEPT-COUNT      PIC 9(5) VALUE 0.
+       01 WS-DEPT-SUM        PIC 9(9) VALUE 0.
+       01 WS-DEPT-AVG        PIC 999V99 VALUE 0.
+       01 WS-DEPT-AVG-ED     PIC ZZ9.99.
+
+       01 WS-MAX-MARKS       PIC 9(3) VALUE 0.
+       01 WS-MAX-NAME        PIC X(20) VALUE SPACES.
+       01 WS-MIN-MARKS       PIC 9(3) VALUE 999.
+       01 WS-MIN-NAME        PIC X(20) VALUE SPACES.
+
+       01 WS-GRAND-COUNT     PIC 9(6) VALUE 0.
+       01 WS-GRAND-DEPTS     PIC 9(4) VALUE 0.
+
+       01 WS-INPUT-EOF       PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN OUTPUT DEPT-RPT
+           PERFORM 1000-WRITE-HEADINGS
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SD-DEPT
+               INPUT PROCEDURE IS 1500-FILTER-INPUT
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+
+           PERFORM 3000-WRITE-GRAND-TOTAL
+           CLOSE DEPT-RPT
+           STOP RUN.
+
+       1500-FILTER-INPUT.
+           OPEN INPUT STUD-OUT-IN
+           PERFORM UNTIL WS-INPUT-EOF = 'Y'
+               READ STUD-OUT-IN
+                   AT END
+                       MOVE 'Y' TO WS-INPUT-EOF
+                   NOT AT END
+                       IF SL-TYPE IN STUD-LINE-REC = "DET"
+                           RELEASE SD-REC FROM STUD-LINE-REC
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STUD-OUT-IN.
+
+       1000-WRITE-HEADINGS.
+           MOVE "DEPARTMENT-WISE MARKS SUMMARY" TO DEPT-RPT-REC
+           WRITE DEPT-RPT-REC
+           MOVE "DEPT       COUNT  AVERAGE  HIGH (NAME/MARKS)"
+               TO DEPT-RPT-REC
+           WRITE DEPT-RPT-REC
+           MOVE ALL "-" TO DEPT-RPT-REC
+           WRITE DEPT-RPT-REC.
+
+       2000-PRODUCE-REPORT.
+           PERFORM UNTIL WS-SORT-EOF = 'Y'
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SORT-EOF
+                   NOT AT END
+                       PERFORM 2100-PROCESS-SORTED-REC
+               END-RETURN
+           END-PERFORM
+           IF WS-FIRST-GROUP = 'N'
+               PERFORM 2200-WRITE-DEPT-LINE
+           END-IF.
+
+       2100-PROCESS-SORTED-REC.
+           IF WS-FIRST-GROUP = 'Y'
+               MOVE 'N' TO WS-FIRST-GROUP
+               MOVE SD-DEPT TO WS-PREV-DEPT
+               PERFORM 2500-RESET-ACCUMULATORS
+           ELSE
+               IF SD-DEPT NOT = WS-PREV-DEPT
+                   PERFORM 2200-WRITE-DEPT-LINE
+                   MOVE SD-DEPT TO WS-PREV-DEPT
+                   PERFORM 2500-RESET-ACCUMULATORS
+               END-IF
+           END-IF
+           PERFORM 2600-ACCUMULATE-RECORD.
+
+       2200-WRITE-DEPT-LINE.
+           IF WS-DEPT-COUNT > 0
+               COMPUTE WS-DEPT-AVG =
+                   WS-DEPT-SUM / WS-DEPT-COUNT
+           END-IF
+           MOVE WS-DEPT-AVG TO WS-DEPT-AVG-ED
+           MOVE SPACES TO DEPT-RPT-REC
+           STRING
+               WS-PREV-DEPT      " "
+               WS-DEPT-COUNT     "  "
+               WS-DEPT-AVG-ED    "   "
+               WS-MAX-NAME       "/"
+               WS-MAX-MARKS      "     "
+               WS-MIN-NAME       "/"
+               WS-MIN-MARKS
+               INTO DEPT-RPT-REC
+           END-STRING
+           WRITE DEPT-RPT-REC
+           ADD 1 TO WS-GRAND-DEPTS.
+
+       2500-RESET-ACCUMULATORS.
+           MOVE 0     TO WS-DEPT-COUNT
+           MOVE 0     TO WS-DEPT-SUM
+           MOVE 0     TO WS-MAX-MARKS
+           MOVE SPACES TO WS-MAX-NAME
+           MOVE 999   TO WS-MIN-MARKS
+           MOVE SPACES TO WS-MIN-NAME.
+
+       2600-ACCUMULATE-RECORD.
+           ADD 1 TO WS-DEPT-COUNT
+           ADD 1 TO WS-GRAND-COUNT
+           ADD SD-MARKS TO WS-DEPT-SUM
+           IF SD-MARKS > WS-MAX-MARKS
+               MOVE SD-MARKS TO WS-MAX-MARKS
+               MOVE SD-NAME  TO WS-MAX-NAME
+           END-IF
+           IF SD-MARKS < WS-MIN-MARKS
+               MOVE SD-MARKS TO WS-MIN-MARKS
+               MOVE SD-NAME  TO WS-MIN-NAME
+           END-IF.
+
+       3000-WRITE-GRAND-TOTAL.
+           MOVE ALL "-" TO DEPT-RPT-REC
+           WRITE DEPT-RPT-REC
+           MOVE SPACES TO DEPT-RPT-REC
+           STRING
+               "TOTAL DEPARTMENTS: " WS-GRAND-DEPTS
+               "   TOTAL STUDENTS: " WS-GRAND-COUNT
+               INTO DEPT-RPT-REC
+           END-STRING
+           WRITE DEPT-RPT-REC.
