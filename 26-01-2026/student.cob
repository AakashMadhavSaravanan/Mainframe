@@ -8,44 +8,334 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT STUD-OUT ASSIGN TO "student_output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUD-MASTER ASSIGN TO "student_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT OPTIONAL STUD-MAINT ASSIGN TO "student_maint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+           SELECT STUD-REJECT ASSIGN TO "student_reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL STUD-CONFIG ASSIGN TO "student_config.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STUD-IN.
        01 STUD-IN-REC.
-           05 S-ID     PIC 9(5).
-           05 S-NAME   PIC X(20).
-           05 S-DEPT   PIC X(10).
-           05 S-YEAR   PIC 9.
-           05 S-MARKS  PIC 9(3).
+           05 S-ID       PIC 9(5).
+           05 S-NAME     PIC X(20).
+           05 S-DEPT     PIC X(10).
+           05 S-YEAR     PIC 9.
+           05 S-YEAR-X   REDEFINES S-YEAR  PIC X.
+           05 S-MARKS    PIC 9(3).
+           05 S-MARKS-X  REDEFINES S-MARKS PIC X(3).
 
        FD STUD-OUT.
        01 STUD-OUT-REC PIC X(80).
 
+       FD STUD-MASTER.
+       01 STUD-MASTER-REC.
+           05 SM-ID     PIC 9(5).
+           05 SM-NAME   PIC X(20).
+           05 SM-DEPT   PIC X(10).
+           05 SM-YEAR   PIC 9.
+           05 SM-MARKS  PIC 9(3).
+
+       FD STUD-MAINT.
+       01 STUD-MAINT-REC.
+           05 MT-ACTION  PIC X.
+           05 MT-ID      PIC 9(5).
+           05 MT-NAME    PIC X(20).
+           05 MT-DEPT    PIC X(10).
+           05 MT-YEAR    PIC 9.
+           05 MT-MARKS   PIC 9(3).
+
+       FD STUD-REJECT.
+           COPY AUDITLOG.
+
+       FD STUD-CONFIG.
+       01 STUD-CONFIG-REC.
+           05 CFG-PASS-CUTOFF   PIC 9(3).
+           05 CFG-HONORS-CUTOFF PIC 9(3).
+
        WORKING-STORAGE SECTION.
-       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-EOF            PIC X VALUE 'N'.
+       01 WS-MAINT-EOF      PIC X VALUE 'N'.
+       01 WS-MASTER-STATUS  PIC XX VALUE SPACES.
+       01 WS-MAINT-STATUS   PIC XX VALUE SPACES.
+       01 WS-CONFIG-STATUS  PIC XX VALUE SPACES.
+
+       01 WS-VALID-REC      PIC X VALUE 'Y'.
+       01 WS-REJECT-CODE    PIC X(3)  VALUE SPACES.
+       01 WS-REJECT-TEXT    PIC X(40) VALUE SPACES.
+       01 WS-MARKS-INVALID  PIC X VALUE 'N'.
+       01 WS-YEAR-INVALID   PIC X VALUE 'N'.
+       01 WS-YEAR-CODE      PIC X(3)  VALUE SPACES.
+       01 WS-YEAR-TEXT      PIC X(40) VALUE SPACES.
+
+      *****************************************************
+      * Classification cutoffs - defaulted here, but may be
+      * overridden by an optional student_config.txt record.
+      *****************************************************
+       01 WS-PASS-CUTOFF    PIC 9(3) VALUE 040.
+       01 WS-HONORS-CUTOFF  PIC 9(3) VALUE 090.
+       01 WS-STATUS-FLAG    PIC X(4) VALUE SPACES.
+       01 WS-HONORS-FLAG    PIC X(6) VALUE SPACES.
+
+      *****************************************************
+      * Batch control totals for the STUD-OUT header/trailer.
+      *****************************************************
+       01 WS-REC-COUNT      PIC 9(6) VALUE 0.
+       01 WS-MARKS-SUM      PIC 9(9) VALUE 0.
+       01 WS-RUN-DATE       PIC 9(8).
+       01 WS-TIMESTAMP      PIC 9(14).
 
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1050-LOAD-CONFIG
+           PERFORM 1100-LOAD-STUDENTS
+           PERFORM 1200-MAINTAIN-STUDENTS
+           PERFORM 1900-CLOSE-FILES
+           GOBACK.
+
+       1000-OPEN-FILES.
            OPEN INPUT STUD-IN
            OPEN OUTPUT STUD-OUT
 
+           OPEN I-O STUD-MASTER
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT STUD-MASTER
+               CLOSE STUD-MASTER
+               OPEN I-O STUD-MASTER
+           END-IF
+
+           OPEN OUTPUT STUD-REJECT.
+
+       1050-LOAD-CONFIG.
+           OPEN INPUT STUD-CONFIG
+           IF WS-CONFIG-STATUS = "00"
+               READ STUD-CONFIG
+                   NOT AT END
+                       MOVE CFG-PASS-CUTOFF   TO WS-PASS-CUTOFF
+                       MOVE CFG-HONORS-CUTOFF TO WS-HONORS-CUTOFF
+               END-READ
+           END-IF
+           CLOSE STUD-CONFIG.
+
+       1100-LOAD-STUDENTS.
+           PERFORM 1105-WRITE-HEADER
            PERFORM UNTIL WS-EOF = 'Y'
                READ STUD-IN
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       STRING
-                           S-ID " "
-                           S-NAME " "
-                           S-DEPT " "
-                           S-YEAR " "
-                           S-MARKS
-                           INTO STUD-OUT-REC
-                       END-STRING
-                       WRITE STUD-OUT-REC
+                       PERFORM 1110-VALIDATE-RECORD
+                       IF WS-VALID-REC = 'Y'
+                           PERFORM 1120-CLASSIFY-RECORD
+                           MOVE SPACES TO STUD-OUT-REC
+                           STRING
+                               "DET" " "
+                               S-ID " "
+                               S-NAME " "
+                               S-DEPT " "
+                               S-YEAR " "
+                               S-MARKS " "
+                               WS-STATUS-FLAG " "
+                               WS-HONORS-FLAG
+                               INTO STUD-OUT-REC
+                           END-STRING
+                           WRITE STUD-OUT-REC
+                           ADD 1 TO WS-REC-COUNT
+                           ADD S-MARKS TO WS-MARKS-SUM
+                           PERFORM 1150-UPSERT-MASTER
+                       ELSE
+                           PERFORM 1160-WRITE-REJECT
+                       END-IF
                END-READ
            END-PERFORM
+           PERFORM 1170-WRITE-TRAILER.
+
+       1105-WRITE-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           MOVE SPACES TO STUD-OUT-REC
+           STRING
+               "HDR" " "
+               WS-RUN-DATE " "
+               "student_input.txt"
+               INTO STUD-OUT-REC
+           END-STRING
+           WRITE STUD-OUT-REC.
+
+       1170-WRITE-TRAILER.
+           MOVE SPACES TO STUD-OUT-REC
+           STRING
+               "TRL" " "
+               WS-REC-COUNT "  "
+               WS-MARKS-SUM
+               INTO STUD-OUT-REC
+           END-STRING
+           WRITE STUD-OUT-REC.
+
+       1110-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-REC
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-TEXT
+           MOVE 'N' TO WS-MARKS-INVALID
+           MOVE 'N' TO WS-YEAR-INVALID
+
+           IF S-MARKS IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Y' TO WS-MARKS-INVALID
+           END-IF
+
+           IF S-YEAR IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-REC
+               MOVE 'Y' TO WS-YEAR-INVALID
+               MOVE "E02" TO WS-YEAR-CODE
+               MOVE "INVALID S-YEAR (BLANK/NON-NUMERIC)"
+                   TO WS-YEAR-TEXT
+           ELSE
+               IF S-YEAR < 1 OR S-YEAR > 4
+                   MOVE 'N' TO WS-VALID-REC
+                   MOVE 'Y' TO WS-YEAR-INVALID
+                   MOVE "E03" TO WS-YEAR-CODE
+                   MOVE "S-YEAR OUT OF RANGE (MUST BE 1-4)"
+                       TO WS-YEAR-TEXT
+               END-IF
+           END-IF
+
+      *****************************************************
+      * Evaluate the combined reject code/text once both
+      * checks have run, so a marks failure is never silently
+      * overwritten by a later year failure (or vice versa).
+      *****************************************************
+           IF WS-MARKS-INVALID = 'Y' AND WS-YEAR-INVALID = 'Y'
+               MOVE "E04" TO WS-REJECT-CODE
+               MOVE "INVALID S-MARKS AND S-YEAR"
+                   TO WS-REJECT-TEXT
+           ELSE
+               IF WS-MARKS-INVALID = 'Y'
+                   MOVE "E01" TO WS-REJECT-CODE
+                   MOVE "INVALID S-MARKS (BLANK/NON-NUMERIC)"
+                       TO WS-REJECT-TEXT
+               ELSE
+                   IF WS-YEAR-INVALID = 'Y'
+                       MOVE WS-YEAR-CODE TO WS-REJECT-CODE
+                       MOVE WS-YEAR-TEXT TO WS-REJECT-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+       1120-CLASSIFY-RECORD.
+           IF S-MARKS >= WS-PASS-CUTOFF
+               MOVE "PASS" TO WS-STATUS-FLAG
+           ELSE
+               MOVE "FAIL" TO WS-STATUS-FLAG
+           END-IF
+
+           IF S-MARKS >= WS-HONORS-CUTOFF
+               MOVE "HONORS" TO WS-HONORS-FLAG
+           ELSE
+               MOVE SPACES TO WS-HONORS-FLAG
+           END-IF.
+
+       1160-WRITE-REJECT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE SPACES TO AUDIT-LOG-REC
+           MOVE "STUDENT"     TO AL-PROGRAM
+           MOVE WS-TIMESTAMP  TO AL-TIMESTAMP
+           MOVE S-ID          TO AL-KEY
+           MOVE "REJECT"      TO AL-ACTION
+           MOVE ZERO          TO AL-AMOUNT-1 AL-AMOUNT-2 AL-AMOUNT-3
+           MOVE WS-REJECT-CODE TO AL-STATUS
+      *****************************************************
+      * AL-DETAIL carries the offending record's name and the
+      * actual value that failed validation, so an operator
+      * can diagnose the reject without cross-referencing
+      * student_input.txt by S-ID.
+      *****************************************************
+           EVALUATE WS-REJECT-CODE
+               WHEN "E01"
+                   STRING "NAME=" FUNCTION TRIM(S-NAME)
+                       " MARKS=" S-MARKS-X
+                       DELIMITED BY SIZE INTO AL-DETAIL
+               WHEN "E04"
+                   STRING "NAME=" FUNCTION TRIM(S-NAME)
+                       " MARKS=" S-MARKS-X
+                       " YEAR=" S-YEAR-X
+                       DELIMITED BY SIZE INTO AL-DETAIL
+               WHEN OTHER
+                   STRING "NAME=" FUNCTION TRIM(S-NAME)
+                       " YEAR=" S-YEAR-X
+                       DELIMITED BY SIZE INTO AL-DETAIL
+           END-EVALUATE
+           WRITE AUDIT-LOG-REC.
+
+       1150-UPSERT-MASTER.
+           MOVE S-ID    TO SM-ID
+           MOVE S-NAME  TO SM-NAME
+           MOVE S-DEPT  TO SM-DEPT
+           MOVE S-YEAR  TO SM-YEAR
+           MOVE S-MARKS TO SM-MARKS
+           WRITE STUD-MASTER-REC
+               INVALID KEY
+                   REWRITE STUD-MASTER-REC
+           END-WRITE.
+
+       1200-MAINTAIN-STUDENTS.
+           OPEN INPUT STUD-MAINT
+           IF WS-MAINT-STATUS = "05" OR WS-MAINT-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-MAINT-EOF = 'Y'
+                   READ STUD-MAINT
+                       AT END
+                           MOVE 'Y' TO WS-MAINT-EOF
+                       NOT AT END
+                           PERFORM 1250-APPLY-MAINT-ACTION
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE STUD-MAINT.
+
+       1250-APPLY-MAINT-ACTION.
+           MOVE MT-ID TO SM-ID
+           EVALUATE MT-ACTION
+               WHEN 'A'
+                   MOVE MT-NAME  TO SM-NAME
+                   MOVE MT-DEPT  TO SM-DEPT
+                   MOVE MT-YEAR  TO SM-YEAR
+                   MOVE MT-MARKS TO SM-MARKS
+                   WRITE STUD-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "STUD-MAINT ADD: DUPLICATE ID "
+                               MT-ID
+                   END-WRITE
+               WHEN 'C'
+                   MOVE MT-NAME  TO SM-NAME
+                   MOVE MT-DEPT  TO SM-DEPT
+                   MOVE MT-YEAR  TO SM-YEAR
+                   MOVE MT-MARKS TO SM-MARKS
+                   REWRITE STUD-MASTER-REC
+                       INVALID KEY
+                           DISPLAY "STUD-MAINT CHANGE: NOT FOUND "
+                               MT-ID
+                   END-REWRITE
+               WHEN 'D'
+                   DELETE STUD-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "STUD-MAINT DELETE: NOT FOUND "
+                               MT-ID
+                   END-DELETE
+               WHEN OTHER
+                   DISPLAY "STUD-MAINT: UNKNOWN ACTION " MT-ACTION
+                       " FOR ID " MT-ID
+           END-EVALUATE.
 
-           CLOSE STUD-IN STUD-OUT
-           STOP RUN.
+       1900-CLOSE-FILES.
+           CLOSE STUD-IN STUD-OUT STUD-MASTER STUD-REJECT.
