@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODDRIVER.
+
+      *****************************************************
+      * End-of-day batch driver. Chains STUDENT, the deposit
+      * batch run (DEPOSIT), and INTEREST in sequence via
+      * CALL, the same order the end of a business day would
+      * process them in. Progress is checkpointed to
+      * eod_checkpoint.txt after each step completes, so a
+      * driver restart after a failed/interrupted step resumes
+      * from the next step instead of reprocessing from the
+      * start.
+      *****************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EOD-CHECKPOINT
+               ASSIGN TO "eod_checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL EOD-DEPOSIT-CHECK
+               ASSIGN TO "deposit_txn.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DTXN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EOD-CHECKPOINT.
+       01 EOD-CHECKPOINT-REC PIC X(10).
+
+       FD EOD-DEPOSIT-CHECK.
+       01 EOD-DEPOSIT-CHECK-REC PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS   PIC XX VALUE SPACES.
+       01 WS-DTXN-STATUS   PIC XX VALUE SPACES.
+       01 WS-LAST-STEP     PIC X(10) VALUE "NONE".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 1000-READ-CHECKPOINT
+           DISPLAY "EOD DRIVER STARTING - LAST COMPLETED STEP = "
+               WS-LAST-STEP
+
+           IF WS-LAST-STEP = "NONE"
+               PERFORM 2000-RUN-STUDENT
+           END-IF
+
+           IF WS-LAST-STEP = "NONE" OR WS-LAST-STEP = "STUDENT"
+               PERFORM 2100-RUN-DEPOSIT
+           END-IF
+
+           IF WS-LAST-STEP = "NONE" OR WS-LAST-STEP = "STUDENT"
+                   OR WS-LAST-STEP = "DEPOSIT"
+               PERFORM 2200-RUN-INTEREST
+           END-IF
+
+           PERFORM 3000-CLEAR-CHECKPOINT
+           DISPLAY "EOD DRIVER COMPLETE"
+           STOP RUN.
+
+       1000-READ-CHECKPOINT.
+           MOVE "NONE" TO WS-LAST-STEP
+           OPEN INPUT EOD-CHECKPOINT
+           IF WS-CKPT-STATUS = "00"
+               READ EOD-CHECKPOINT
+                   NOT AT END
+                       MOVE EOD-CHECKPOINT-REC TO WS-LAST-STEP
+               END-READ
+               CLOSE EOD-CHECKPOINT
+           END-IF.
+
+       2000-RUN-STUDENT.
+           DISPLAY "EOD: RUNNING STUDENT..."
+           CALL "STUDENT"
+           MOVE "STUDENT" TO WS-LAST-STEP
+           PERFORM 3100-WRITE-CHECKPOINT.
+
+       2100-RUN-DEPOSIT.
+      *****************************************************
+      * DEPOSIT falls back to an interactive ACCEPT prompt
+      * whenever deposit_txn.txt is missing, which would hang
+      * an unattended overnight run - confirm the batch file
+      * is staged before calling it rather than relying on
+      * that fallback.
+      *****************************************************
+           OPEN INPUT EOD-DEPOSIT-CHECK
+           IF WS-DTXN-STATUS = "00"
+               CLOSE EOD-DEPOSIT-CHECK
+               DISPLAY "EOD: RUNNING DEPOSIT (BATCH)..."
+               CALL "DEPOSIT"
+           ELSE
+               CLOSE EOD-DEPOSIT-CHECK
+               DISPLAY "EOD: SKIPPING DEPOSIT - "
+                   "deposit_txn.txt NOT STAGED"
+           END-IF
+           MOVE "DEPOSIT" TO WS-LAST-STEP
+           PERFORM 3100-WRITE-CHECKPOINT.
+
+       2200-RUN-INTEREST.
+           DISPLAY "EOD: RUNNING INTEREST..."
+           CALL "INTEREST"
+           MOVE "INTEREST" TO WS-LAST-STEP
+           PERFORM 3100-WRITE-CHECKPOINT.
+
+       3100-WRITE-CHECKPOINT.
+           OPEN OUTPUT EOD-CHECKPOINT
+           MOVE WS-LAST-STEP TO EOD-CHECKPOINT-REC
+           WRITE EOD-CHECKPOINT-REC
+           CLOSE EOD-CHECKPOINT.
+
+       3000-CLEAR-CHECKPOINT.
+           OPEN OUTPUT EOD-CHECKPOINT
+           MOVE "NONE" TO EOD-CHECKPOINT-REC
+           WRITE EOD-CHECKPOINT-REC
+           CLOSE EOD-CHECKPOINT.
