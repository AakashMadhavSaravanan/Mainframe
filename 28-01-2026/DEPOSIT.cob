@@ -1,25 +1,164 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEPOSIT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "account_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT OPTIONAL DEPOSIT-TXN ASSIGN TO "deposit_txn.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TXN-STATUS.
+           SELECT DEPOSIT-AUDIT ASSIGN TO "deposit_audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           COPY ACCTMAST.
+
+       FD DEPOSIT-TXN.
+       01 DEPOSIT-TXN-REC.
+           05 TX-ACCT-NO       PIC 9(6).
+           05 TX-AMOUNT        PIC 9(6).
+
+       FD DEPOSIT-AUDIT.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-       01 BALANCE         PIC 9(6).
-       01 DEPOSIT-AMT     PIC 9(6).
-       01 UPDATED-BAL     PIC 9(7).
+       01 WS-ACCT-STATUS   PIC XX VALUE SPACES.
+       01 WS-TXN-STATUS    PIC XX VALUE SPACES.
+       01 WS-AUDIT-STATUS  PIC XX VALUE SPACES.
+       01 WS-TXN-EOF       PIC X VALUE 'N'.
+       01 WS-DEPOSIT-AMT   PIC 9(6).
+       01 WS-OLD-BAL       PIC S9(7).
+       01 WS-TIMESTAMP     PIC 9(14).
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER CURRENT BALANCE: "
-           ACCEPT BALANCE
+       MAIN.
+           PERFORM 1000-OPEN-FILES
+
+           OPEN EXTEND DEPOSIT-AUDIT
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT DEPOSIT-AUDIT
+           END-IF
+
+           OPEN INPUT DEPOSIT-TXN
+           IF WS-TXN-STATUS = "00"
+               PERFORM 2000-BATCH-DEPOSITS
+           ELSE
+               PERFORM 3000-INTERACTIVE-DEPOSIT
+           END-IF
+           CLOSE DEPOSIT-TXN
+
+           CLOSE ACCOUNT-MASTER DEPOSIT-AUDIT
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+       2000-BATCH-DEPOSITS.
+           PERFORM UNTIL WS-TXN-EOF = 'Y'
+               READ DEPOSIT-TXN
+                   AT END
+                       MOVE 'Y' TO WS-TXN-EOF
+                   NOT AT END
+                       PERFORM 2100-APPLY-BATCH-TXN
+               END-READ
+           END-PERFORM.
+
+       2100-APPLY-BATCH-TXN.
+           MOVE TX-ACCT-NO TO ACCT-NO
+           IF TX-AMOUNT > 0
+               READ ACCOUNT-MASTER
+                   INVALID KEY
+                       DISPLAY "ACCOUNT " ACCT-NO
+                           " NOT ON FILE - TXN SKIPPED"
+                   NOT INVALID KEY
+                       MOVE ACCT-BALANCE TO WS-OLD-BAL
+                       ADD TX-AMOUNT TO ACCT-BALANCE
+                       REWRITE ACCOUNT-MASTER-REC
+                       MOVE TX-AMOUNT TO WS-DEPOSIT-AMT
+                       PERFORM 4000-WRITE-AUDIT
+                       DISPLAY "ACCOUNT " ACCT-NO
+                           " NEW BALANCE = " ACCT-BALANCE
+                       PERFORM 4100-CHECK-OVERDRAFT
+               END-READ
+           ELSE
+               DISPLAY "ACCOUNT " ACCT-NO
+                   " INVALID TXN AMOUNT - SKIPPED"
+           END-IF.
+
+       3000-INTERACTIVE-DEPOSIT.
+           DISPLAY "ENTER ACCOUNT NUMBER: "
+           ACCEPT ACCT-NO
 
            DISPLAY "ENTER DEPOSIT AMOUNT: "
-           ACCEPT DEPOSIT-AMT
+           ACCEPT WS-DEPOSIT-AMT
+
+           IF WS-DEPOSIT-AMT > 0
+               PERFORM 3100-POST-DEPOSIT
+           ELSE
+               DISPLAY "Invalid deposit amount"
+           END-IF.
+
+       3100-POST-DEPOSIT.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   PERFORM 3150-OPEN-NEW-ACCOUNT
+               NOT INVALID KEY
+                   MOVE ACCT-BALANCE TO WS-OLD-BAL
+                   ADD WS-DEPOSIT-AMT TO ACCT-BALANCE
+                   REWRITE ACCOUNT-MASTER-REC
+                   PERFORM 4000-WRITE-AUDIT
+                   DISPLAY "Updated Balance = " ACCT-BALANCE
+                   PERFORM 4100-CHECK-OVERDRAFT
+           END-READ.
+
+       3150-OPEN-NEW-ACCOUNT.
+           DISPLAY "ACCOUNT " ACCT-NO " NOT ON FILE - OPENING NEW"
+           DISPLAY "ENTER ACCOUNT HOLDER NAME: "
+           ACCEPT ACCT-NAME
+           DISPLAY "ENTER ACCOUNT TYPE: "
+           ACCEPT ACCT-TYPE
+           MOVE 0 TO WS-OLD-BAL
+           MOVE WS-DEPOSIT-AMT TO ACCT-BALANCE
+           WRITE ACCOUNT-MASTER-REC
+               INVALID KEY
+                   DISPLAY "UNABLE TO OPEN ACCOUNT " ACCT-NO
+               NOT INVALID KEY
+                   PERFORM 4000-WRITE-AUDIT
+           END-WRITE
+           DISPLAY "Updated Balance = " ACCT-BALANCE.
 
-           IF DEPOSIT-AMT > 0
-              ADD DEPOSIT-AMT TO BALANCE
-              MOVE BALANCE TO UPDATED-BAL
-              DISPLAY "Updated Balance = " UPDATED-BAL
+       4000-WRITE-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE SPACES TO AUDIT-LOG-REC
+           MOVE "DEPOSIT"     TO AL-PROGRAM
+           MOVE WS-TIMESTAMP  TO AL-TIMESTAMP
+           MOVE ACCT-NO       TO AL-KEY
+           MOVE "DEPOSIT"     TO AL-ACTION
+           MOVE WS-DEPOSIT-AMT TO AL-AMOUNT-1
+           MOVE WS-OLD-BAL    TO AL-AMOUNT-2
+           MOVE ACCT-BALANCE  TO AL-AMOUNT-3
+           IF ACCT-BALANCE < 0
+               MOVE "OVFL"    TO AL-STATUS
            ELSE
-              DISPLAY "Invalid deposit amount"
+               MOVE "OK"      TO AL-STATUS
            END-IF
+           WRITE AUDIT-LOG-REC.
 
-           STOP RUN.
+       4100-CHECK-OVERDRAFT.
+           IF ACCT-BALANCE < 0
+               DISPLAY "OVERDRAFT: ACCOUNT " ACCT-NO
+                   " REMAINS NEGATIVE AFTER DEPOSIT"
+           END-IF.
