@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WITHDRAW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "account_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT OPTIONAL ACCT-TYPE-FILE ASSIGN TO "account_type.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TYPE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           COPY ACCTMAST.
+
+       FD ACCT-TYPE-FILE.
+           COPY ACCTTYPE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS   PIC XX VALUE SPACES.
+       01 WS-TYPE-STATUS   PIC XX VALUE SPACES.
+       01 WS-TYPE-EOF      PIC X VALUE 'N'.
+       01 WS-WITHDRAW-AMT  PIC 9(6).
+       01 WS-NEW-BAL       PIC S9(7).
+
+      *****************************************************
+      * Same account-type minimum-balance table MINBAL uses.
+      *****************************************************
+       01 WS-TYPE-TABLE.
+           05 WS-TYPE-ENTRY OCCURS 10 TIMES INDEXED BY TY-IDX.
+               10 WS-TY-TYPE     PIC X(4).
+               10 WS-TY-MINBAL   PIC 9(6).
+               10 WS-TY-INTRATE  PIC 9V9(4).
+       01 WS-TYPE-COUNT     PIC 99 VALUE 0.
+       01 WS-TYPE-TBL-FULL  PIC X VALUE 'N'.
+       01 WS-EFF-MIN-BAL    PIC 9(6) VALUE 1000.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1050-LOAD-TYPE-TABLE
+
+           DISPLAY "ENTER ACCOUNT NUMBER: "
+           ACCEPT ACCT-NO
+
+           DISPLAY "ENTER WITHDRAWAL AMOUNT: "
+           ACCEPT WS-WITHDRAW-AMT
+
+           IF WS-WITHDRAW-AMT > 0
+               PERFORM 1100-POST-WITHDRAWAL
+           ELSE
+               DISPLAY "Invalid withdrawal amount"
+           END-IF
+
+           CLOSE ACCOUNT-MASTER
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+       1050-LOAD-TYPE-TABLE.
+           OPEN INPUT ACCT-TYPE-FILE
+           IF WS-TYPE-STATUS = "00"
+               PERFORM UNTIL WS-TYPE-EOF = 'Y'
+                   READ ACCT-TYPE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TYPE-EOF
+                       NOT AT END
+                           PERFORM 1055-ADD-TYPE-ENTRY
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE ACCT-TYPE-FILE.
+
+       1055-ADD-TYPE-ENTRY.
+           IF WS-TYPE-COUNT >= 10
+               IF WS-TYPE-TBL-FULL = 'N'
+                   DISPLAY "ACCOUNT-TYPE TABLE FULL AT 10 TYPES"
+                       " - REMAINING TYPES SKIPPED"
+                   MOVE 'Y' TO WS-TYPE-TBL-FULL
+               END-IF
+           ELSE
+               ADD 1 TO WS-TYPE-COUNT
+               MOVE AT-TYPE     TO WS-TY-TYPE(WS-TYPE-COUNT)
+               MOVE AT-MIN-BAL  TO WS-TY-MINBAL(WS-TYPE-COUNT)
+               MOVE AT-INT-RATE TO WS-TY-INTRATE(WS-TYPE-COUNT)
+           END-IF.
+
+       1100-POST-WITHDRAWAL.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "ACCOUNT " ACCT-NO " NOT ON FILE"
+               NOT INVALID KEY
+                   PERFORM 1200-LOOKUP-MIN-BAL
+                   PERFORM 1150-APPLY-WITHDRAWAL
+           END-READ.
+
+       1200-LOOKUP-MIN-BAL.
+           MOVE 1000 TO WS-EFF-MIN-BAL
+           PERFORM VARYING TY-IDX FROM 1 BY 1
+                   UNTIL TY-IDX > WS-TYPE-COUNT
+               IF WS-TY-TYPE(TY-IDX) = ACCT-TYPE
+                   MOVE WS-TY-MINBAL(TY-IDX) TO WS-EFF-MIN-BAL
+               END-IF
+           END-PERFORM.
+
+       1150-APPLY-WITHDRAWAL.
+           COMPUTE WS-NEW-BAL = ACCT-BALANCE - WS-WITHDRAW-AMT
+           IF WS-NEW-BAL < 0
+               DISPLAY "OVERDRAFT: WITHDRAWAL REFUSED - "
+                   "WOULD TAKE ACCOUNT " ACCT-NO " NEGATIVE"
+           ELSE
+               IF WS-NEW-BAL < WS-EFF-MIN-BAL
+                   DISPLAY "Withdrawal refused - "
+                       "minimum balance not maintained"
+               ELSE
+                   MOVE WS-NEW-BAL TO ACCT-BALANCE
+                   REWRITE ACCOUNT-MASTER-REC
+                   DISPLAY "Updated Balance = " ACCT-BALANCE
+               END-IF
+           END-IF.
