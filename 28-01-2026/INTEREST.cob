@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "account_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT OPTIONAL ACCT-TYPE-FILE ASSIGN TO "account_type.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TYPE-STATUS.
+           SELECT INTEREST-RPT ASSIGN TO "interest_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           COPY ACCTMAST.
+
+       FD ACCT-TYPE-FILE.
+           COPY ACCTTYPE.
+
+       FD INTEREST-RPT.
+       01 INTEREST-RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ACCT-STATUS   PIC XX VALUE SPACES.
+       01 WS-TYPE-STATUS   PIC XX VALUE SPACES.
+       01 WS-TYPE-EOF      PIC X VALUE 'N'.
+       01 WS-MASTER-EOF    PIC X VALUE 'N'.
+
+      *****************************************************
+      * Same account-type table MINBAL/WITHDRAW use, here
+      * read for AT-INT-RATE instead of AT-MIN-BAL.
+      *****************************************************
+       01 WS-TYPE-TABLE.
+           05 WS-TYPE-ENTRY OCCURS 10 TIMES INDEXED BY TY-IDX.
+               10 WS-TY-TYPE     PIC X(4).
+               10 WS-TY-MINBAL   PIC 9(6).
+               10 WS-TY-INTRATE  PIC 9V9(4).
+       01 WS-TYPE-COUNT     PIC 99 VALUE 0.
+       01 WS-TYPE-TBL-FULL  PIC X VALUE 'N'.
+       01 WS-EFF-INT-RATE   PIC 9V9(4) VALUE 0.
+
+       01 WS-INTEREST-AMT   PIC S9(7) VALUE 0.
+       01 WS-TOTAL-INTEREST PIC 9(9)  VALUE 0.
+       01 WS-ACCT-COUNT     PIC 9(6)  VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1050-LOAD-TYPE-TABLE
+           PERFORM 1100-WRITE-HEADER
+
+           PERFORM UNTIL WS-MASTER-EOF = 'Y'
+               READ ACCOUNT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-MASTER-EOF
+                   NOT AT END
+                       PERFORM 1200-APPLY-INTEREST
+               END-READ
+           END-PERFORM
+
+           PERFORM 1900-WRITE-TOTAL
+           CLOSE ACCOUNT-MASTER INTEREST-RPT
+           GOBACK.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF
+
+           OPEN OUTPUT INTEREST-RPT.
+
+       1050-LOAD-TYPE-TABLE.
+           OPEN INPUT ACCT-TYPE-FILE
+           IF WS-TYPE-STATUS = "00"
+               PERFORM UNTIL WS-TYPE-EOF = 'Y'
+                   READ ACCT-TYPE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TYPE-EOF
+                       NOT AT END
+                           PERFORM 1055-ADD-TYPE-ENTRY
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE ACCT-TYPE-FILE.
+
+       1055-ADD-TYPE-ENTRY.
+           IF WS-TYPE-COUNT >= 10
+               IF WS-TYPE-TBL-FULL = 'N'
+                   DISPLAY "ACCOUNT-TYPE TABLE FULL AT 10 TYPES"
+                       " - REMAINING TYPES SKIPPED"
+                   MOVE 'Y' TO WS-TYPE-TBL-FULL
+               END-IF
+           ELSE
+               ADD 1 TO WS-TYPE-COUNT
+               MOVE AT-TYPE     TO WS-TY-TYPE(WS-TYPE-COUNT)
+               MOVE AT-MIN-BAL  TO WS-TY-MINBAL(WS-TYPE-COUNT)
+               MOVE AT-INT-RATE TO WS-TY-INTRATE(WS-TYPE-COUNT)
+           END-IF.
+
+       1100-WRITE-HEADER.
+           MOVE "MONTHLY INTEREST RUN" TO INTEREST-RPT-REC
+           WRITE INTEREST-RPT-REC
+           MOVE "ACCT-NO  TYPE  INTEREST   NEW-BALANCE"
+               TO INTEREST-RPT-REC
+           WRITE INTEREST-RPT-REC
+           MOVE ALL "-" TO INTEREST-RPT-REC
+           WRITE INTEREST-RPT-REC.
+
+       1200-APPLY-INTEREST.
+           PERFORM 1250-LOOKUP-RATE
+           COMPUTE WS-INTEREST-AMT ROUNDED =
+               ACCT-BALANCE * WS-EFF-INT-RATE
+           IF WS-INTEREST-AMT > 0
+               ADD WS-INTEREST-AMT TO ACCT-BALANCE
+               REWRITE ACCOUNT-MASTER-REC
+               ADD WS-INTEREST-AMT TO WS-TOTAL-INTEREST
+               ADD 1 TO WS-ACCT-COUNT
+               PERFORM 1300-WRITE-DETAIL-LINE
+           END-IF.
+
+       1250-LOOKUP-RATE.
+           MOVE 0 TO WS-EFF-INT-RATE
+           PERFORM VARYING TY-IDX FROM 1 BY 1
+                   UNTIL TY-IDX > WS-TYPE-COUNT
+               IF WS-TY-TYPE(TY-IDX) = ACCT-TYPE
+                   MOVE WS-TY-INTRATE(TY-IDX) TO WS-EFF-INT-RATE
+               END-IF
+           END-PERFORM.
+
+       1300-WRITE-DETAIL-LINE.
+           MOVE SPACES TO INTEREST-RPT-REC
+           STRING
+               ACCT-NO         " "
+               ACCT-TYPE       " "
+               WS-INTEREST-AMT " "
+               ACCT-BALANCE
+               INTO INTEREST-RPT-REC
+           END-STRING
+           WRITE INTEREST-RPT-REC.
+
+       1900-WRITE-TOTAL.
+           MOVE ALL "-" TO INTEREST-RPT-REC
+           WRITE INTEREST-RPT-REC
+           MOVE SPACES TO INTEREST-RPT-REC
+           STRING
+               "ACCOUNTS CREDITED: " WS-ACCT-COUNT
+               "   TOTAL INTEREST: " WS-TOTAL-INTEREST
+               INTO INTEREST-RPT-REC
+           END-STRING
+           WRITE INTEREST-RPT-REC.
