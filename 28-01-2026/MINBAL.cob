@@ -1,19 +1,152 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MINBAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "account_master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS WS-ACCT-STATUS.
+           SELECT OPTIONAL ACCT-TYPE-FILE ASSIGN TO "account_type.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TYPE-STATUS.
+           SELECT PENALTY-RPT ASSIGN TO "penalty_report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENALTY-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ACCOUNT-MASTER.
+           COPY ACCTMAST.
+
+       FD ACCT-TYPE-FILE.
+           COPY ACCTTYPE.
+
+       FD PENALTY-RPT.
+           COPY AUDITLOG.
+
        WORKING-STORAGE SECTION.
-       01 BALANCE     PIC 9(6).
-       01 MIN-BAL     PIC 9(6) VALUE 1000.
+       01 WS-ACCT-STATUS    PIC XX VALUE SPACES.
+       01 WS-TYPE-STATUS    PIC XX VALUE SPACES.
+       01 WS-PENALTY-STATUS PIC XX VALUE SPACES.
+       01 WS-TYPE-EOF       PIC X VALUE 'N'.
+       01 WS-TIMESTAMP      PIC 9(14).
+
+      *****************************************************
+      * Flat penalty fee assessed on a minimum-balance
+      * shortfall.
+      *****************************************************
+       01 WS-PENALTY-FEE    PIC 9(4) VALUE 0050.
+       01 WS-BAL-BEFORE     PIC S9(7).
+
+      *****************************************************
+      * Per-account-type minimum-balance table, loaded from
+      * the optional account_type.txt file. Falls back to a
+      * flat 1000 for any type with no matching entry.
+      *****************************************************
+       01 WS-TYPE-TABLE.
+           05 WS-TYPE-ENTRY OCCURS 10 TIMES INDEXED BY TY-IDX.
+               10 WS-TY-TYPE     PIC X(4).
+               10 WS-TY-MINBAL   PIC 9(6).
+               10 WS-TY-INTRATE  PIC 9V9(4).
+       01 WS-TYPE-COUNT     PIC 99 VALUE 0.
+       01 WS-TYPE-TBL-FULL  PIC X VALUE 'N'.
+       01 WS-EFF-MIN-BAL    PIC 9(6) VALUE 1000.
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER ACCOUNT BALANCE: "
-           ACCEPT BALANCE
+       MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1050-LOAD-TYPE-TABLE
 
-           IF BALANCE >= MIN-BAL
-              DISPLAY "Minimum balance maintained"
-           ELSE
-              DISPLAY "Minimum balance not maintained"
-           END-IF
+           DISPLAY "ENTER ACCOUNT NUMBER: "
+           ACCEPT ACCT-NO
 
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   DISPLAY "ACCOUNT " ACCT-NO " NOT ON FILE"
+               NOT INVALID KEY
+                   PERFORM 1200-LOOKUP-MIN-BAL
+                   IF ACCT-BALANCE >= WS-EFF-MIN-BAL
+                       DISPLAY "Minimum balance maintained"
+                   ELSE
+                       DISPLAY "Minimum balance not maintained"
+                       PERFORM 1300-ASSESS-PENALTY
+                   END-IF
+           END-READ
+
+           CLOSE ACCOUNT-MASTER PENALTY-RPT
            STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-ACCT-STATUS = "35"
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+           END-IF
+
+           OPEN EXTEND PENALTY-RPT
+           IF WS-PENALTY-STATUS = "35"
+               OPEN OUTPUT PENALTY-RPT
+           END-IF.
+
+       1050-LOAD-TYPE-TABLE.
+           OPEN INPUT ACCT-TYPE-FILE
+           IF WS-TYPE-STATUS = "00"
+               PERFORM UNTIL WS-TYPE-EOF = 'Y'
+                   READ ACCT-TYPE-FILE
+                       AT END
+                           MOVE 'Y' TO WS-TYPE-EOF
+                       NOT AT END
+                           PERFORM 1055-ADD-TYPE-ENTRY
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE ACCT-TYPE-FILE.
+
+       1055-ADD-TYPE-ENTRY.
+           IF WS-TYPE-COUNT >= 10
+               IF WS-TYPE-TBL-FULL = 'N'
+                   DISPLAY "ACCOUNT-TYPE TABLE FULL AT 10 TYPES"
+                       " - REMAINING TYPES SKIPPED"
+                   MOVE 'Y' TO WS-TYPE-TBL-FULL
+               END-IF
+           ELSE
+               ADD 1 TO WS-TYPE-COUNT
+               MOVE AT-TYPE     TO WS-TY-TYPE(WS-TYPE-COUNT)
+               MOVE AT-MIN-BAL  TO WS-TY-MINBAL(WS-TYPE-COUNT)
+               MOVE AT-INT-RATE TO WS-TY-INTRATE(WS-TYPE-COUNT)
+           END-IF.
+
+       1200-LOOKUP-MIN-BAL.
+           MOVE 1000 TO WS-EFF-MIN-BAL
+           PERFORM VARYING TY-IDX FROM 1 BY 1
+                   UNTIL TY-IDX > WS-TYPE-COUNT
+               IF WS-TY-TYPE(TY-IDX) = ACCT-TYPE
+                   MOVE WS-TY-MINBAL(TY-IDX) TO WS-EFF-MIN-BAL
+               END-IF
+           END-PERFORM.
+
+       1300-ASSESS-PENALTY.
+           MOVE ACCT-BALANCE TO WS-BAL-BEFORE
+           SUBTRACT WS-PENALTY-FEE FROM ACCT-BALANCE
+           REWRITE ACCOUNT-MASTER-REC
+           DISPLAY "Penalty fee assessed = " WS-PENALTY-FEE
+               " new balance = " ACCT-BALANCE
+           PERFORM 1350-WRITE-PENALTY-LINE.
+
+       1350-WRITE-PENALTY-LINE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE SPACES TO AUDIT-LOG-REC
+           MOVE "MINBAL"      TO AL-PROGRAM
+           MOVE WS-TIMESTAMP  TO AL-TIMESTAMP
+           MOVE ACCT-NO       TO AL-KEY
+           MOVE "PENALTY"     TO AL-ACTION
+           MOVE WS-BAL-BEFORE TO AL-AMOUNT-1
+           MOVE WS-PENALTY-FEE TO AL-AMOUNT-2
+           MOVE ACCT-BALANCE  TO AL-AMOUNT-3
+           MOVE "SHRT"        TO AL-STATUS
+           STRING "MIN-BAL=" WS-EFF-MIN-BAL INTO AL-DETAIL
+           WRITE AUDIT-LOG-REC.
