@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DEPOSIT-AUDIT-IN
+               ASSIGN TO "deposit_audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL STMT-CONFIG ASSIGN TO "statement_config.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-STATUS.
+           SELECT STATEMENT-RPT ASSIGN TO "account_statement.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPOSIT-AUDIT-IN.
+           COPY AUDITLOG.
+
+       FD STMT-CONFIG.
+       01 STMT-CONFIG-REC.
+           05 CFG-YEAR-MONTH   PIC 9(6).
+
+       FD STATEMENT-RPT.
+       01 STATEMENT-RPT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF             PIC X VALUE 'N'.
+       01 WS-FOUND-IDX        PIC 999 VALUE 0.
+       01 WS-AUDIT-STATUS     PIC XX VALUE SPACES.
+       01 WS-CONFIG-STATUS    PIC XX VALUE SPACES.
+
+      *****************************************************
+      * Target calendar month for this statement run,
+      * YYYYMM, matched against AL-TIMESTAMP(1:6). Defaults
+      * to the current year-month; overridable via an
+      * optional statement_config.txt record, same idiom as
+      * student_config.txt/account_type.txt.
+      *****************************************************
+       01 WS-TARGET-YR-MONTH PIC 9(6).
+       01 WS-TODAY            PIC 9(8).
+
+      *****************************************************
+      * One entry per distinct account seen in the audit
+      * log: opening balance is the OLD-BAL of the first
+      * entry for that account, closing balance is the
+      * NEW-BAL of the most recent one.
+      *****************************************************
+       01 WS-STMT-TABLE.
+           05 WS-STMT-ENTRY OCCURS 200 TIMES INDEXED BY ST-IDX.
+               10 WS-ST-ACCT       PIC 9(6).
+               10 WS-ST-OPEN-BAL   PIC S9(7)
+                                    SIGN IS LEADING SEPARATE.
+               10 WS-ST-CLOSE-BAL  PIC S9(7)
+                                    SIGN IS LEADING SEPARATE.
+               10 WS-ST-TOTAL-DEP  PIC 9(7).
+               10 WS-ST-TXN-COUNT  PIC 9(4).
+       01 WS-STMT-COUNT      PIC 999 VALUE 0.
+       01 WS-TABLE-FULL      PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM 1010-LOAD-CONFIG
+           OPEN OUTPUT STATEMENT-RPT
+           PERFORM 1000-WRITE-HEADER
+
+           OPEN INPUT DEPOSIT-AUDIT-IN
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ DEPOSIT-AUDIT-IN
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF AL-ACTION = "DEPOSIT"
+                               AND AL-TIMESTAMP(1:6) =
+                                   WS-TARGET-YR-MONTH
+                               PERFORM 1100-ACCUMULATE-ENTRY
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE DEPOSIT-AUDIT-IN
+
+           PERFORM 2000-WRITE-STATEMENTS
+           CLOSE STATEMENT-RPT
+           STOP RUN.
+
+       1010-LOAD-CONFIG.
+           MOVE FUNCTION CURRENT-DATE(1:6) TO WS-TARGET-YR-MONTH
+           OPEN INPUT STMT-CONFIG
+           IF WS-CONFIG-STATUS = "00"
+               READ STMT-CONFIG
+                   NOT AT END
+                       MOVE CFG-YEAR-MONTH TO WS-TARGET-YR-MONTH
+               END-READ
+           END-IF
+           CLOSE STMT-CONFIG.
+
+       1000-WRITE-HEADER.
+           MOVE SPACES TO STATEMENT-RPT-REC
+           STRING "ACCOUNT STATEMENT FOR " WS-TARGET-YR-MONTH
+               " (FROM DEPOSIT AUDIT LOG)"
+               INTO STATEMENT-RPT-REC
+           END-STRING
+           WRITE STATEMENT-RPT-REC
+           MOVE "ACCT-NO  OPEN-BAL  CLOSE-BAL  DEPOSITS  COUNT"
+               TO STATEMENT-RPT-REC
+           WRITE STATEMENT-RPT-REC
+           MOVE ALL "-" TO STATEMENT-RPT-REC
+           WRITE STATEMENT-RPT-REC.
+
+       1100-ACCUMULATE-ENTRY.
+           PERFORM 1150-FIND-ACCOUNT
+           IF WS-FOUND-IDX = 0
+               IF WS-STMT-COUNT >= 200
+                   IF WS-TABLE-FULL = 'N'
+                       DISPLAY "STATEMENT TABLE FULL AT 200 ACCOUNTS"
+                           " - REMAINING ACCOUNTS SKIPPED"
+                       MOVE 'Y' TO WS-TABLE-FULL
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-STMT-COUNT
+                   MOVE AL-KEY      TO WS-ST-ACCT(WS-STMT-COUNT)
+                   MOVE AL-AMOUNT-2 TO WS-ST-OPEN-BAL(WS-STMT-COUNT)
+                   MOVE AL-AMOUNT-3 TO WS-ST-CLOSE-BAL(WS-STMT-COUNT)
+                   MOVE AL-AMOUNT-1 TO WS-ST-TOTAL-DEP(WS-STMT-COUNT)
+                   MOVE 1           TO WS-ST-TXN-COUNT(WS-STMT-COUNT)
+               END-IF
+           ELSE
+               MOVE AL-AMOUNT-3 TO WS-ST-CLOSE-BAL(WS-FOUND-IDX)
+               ADD AL-AMOUNT-1  TO WS-ST-TOTAL-DEP(WS-FOUND-IDX)
+               ADD 1            TO WS-ST-TXN-COUNT(WS-FOUND-IDX)
+           END-IF.
+
+       1150-FIND-ACCOUNT.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+                   UNTIL ST-IDX > WS-STMT-COUNT
+               IF WS-ST-ACCT(ST-IDX) = AL-KEY
+                   MOVE ST-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       2000-WRITE-STATEMENTS.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+                   UNTIL ST-IDX > WS-STMT-COUNT
+               PERFORM 2100-WRITE-STATEMENT-LINE
+           END-PERFORM.
+
+       2100-WRITE-STATEMENT-LINE.
+           MOVE SPACES TO STATEMENT-RPT-REC
+           STRING
+               WS-ST-ACCT(ST-IDX)      " "
+               WS-ST-OPEN-BAL(ST-IDX)  " "
+               WS-ST-CLOSE-BAL(ST-IDX) " "
+               WS-ST-TOTAL-DEP(ST-IDX) " "
+               WS-ST-TXN-COUNT(ST-IDX)
+               INTO STATEMENT-RPT-REC
+           END-STRING
+           WRITE STATEMENT-RPT-REC.
