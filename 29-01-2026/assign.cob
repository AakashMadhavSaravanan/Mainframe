@@ -1,19 +1,39 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SERIESMENU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SERIES-OUT ASSIGN TO "series_output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD SERIES-OUT.
+       01 SERIES-OUT-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 CHOICE        PIC 9.
-       01 N             PIC 99.
-       01 I             PIC 99.
-       01 J             PIC 99.
-       01 DIV-COUNT     PIC 99.
-       01 A             PIC 99 VALUE 0.
-       01 B             PIC 99 VALUE 1.
-       01 C             PIC 99.
+       01 N             PIC 9(4).
+       01 I             PIC 9(4).
+       01 J             PIC 9(4).
+       01 DIV-COUNT     PIC 9(4).
+       01 A             PIC 9(9) VALUE 0.
+       01 B             PIC 9(9) VALUE 1.
+       01 C             PIC 9(9).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           OPEN OUTPUT SERIES-OUT
+
+           PERFORM UNTIL CHOICE = 4
+               PERFORM 2000-MENU-CHOICE
+           END-PERFORM
+
+           CLOSE SERIES-OUT
+           STOP RUN.
+
+       2000-MENU-CHOICE.
            DISPLAY "=============================="
            DISPLAY " MENU-DRIVEN SERIES GENERATOR "
            DISPLAY "=============================="
@@ -27,55 +47,99 @@
            IF CHOICE = 1
                DISPLAY "Enter number of terms: "
                ACCEPT N
+               PERFORM 1000-WRITE-SERIES-HEADER
 
                MOVE 0 TO A
                MOVE 1 TO B
 
-               DISPLAY A
-               DISPLAY B
+               IF N NOT = 0
+                   DISPLAY A
+                   PERFORM 1100-WRITE-SERIES-TERM-A
+               END-IF
+
+               IF N > 1
+                   DISPLAY B
+                   PERFORM 1110-WRITE-SERIES-TERM-B
+               END-IF
 
                PERFORM VARYING I FROM 3 BY 1 UNTIL I > N
                    COMPUTE C = A + B
                    DISPLAY C
+                   MOVE C TO SERIES-OUT-REC
+                   WRITE SERIES-OUT-REC
                    MOVE B TO A
                    MOVE C TO B
                END-PERFORM
 
-           ELSE IF CHOICE = 2
-               DISPLAY "Enter N: "
-               ACCEPT N
+           ELSE
+               IF CHOICE = 2
+                   DISPLAY "Enter N: "
+                   ACCEPT N
+                   PERFORM 1000-WRITE-SERIES-HEADER
 
-               PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-                   MOVE 0 TO DIV-COUNT
+                   PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
+                       MOVE 0 TO DIV-COUNT
 
-                   PERFORM VARYING J FROM 1 BY 1 UNTIL J > I
-                       IF FUNCTION MOD(I, J) = 0
-                           ADD 1 TO DIV-COUNT
+                       PERFORM VARYING J FROM 1 BY 1 UNTIL J > I
+                           IF FUNCTION MOD(I, J) = 0
+                               ADD 1 TO DIV-COUNT
+                           END-IF
+                       END-PERFORM
+
+                       IF DIV-COUNT = 2
+                           DISPLAY I
+                           MOVE I TO SERIES-OUT-REC
+                           WRITE SERIES-OUT-REC
                        END-IF
                    END-PERFORM
 
-                   IF DIV-COUNT = 2
-                       DISPLAY I
-                   END-IF
-               END-PERFORM
+               ELSE
+                   IF CHOICE = 3
+                       DISPLAY "Enter N: "
+                       ACCEPT N
+                       PERFORM 1000-WRITE-SERIES-HEADER
 
-           ELSE IF CHOICE = 3
-               DISPLAY "Enter N: "
-               ACCEPT N
+                       PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+                           MOVE SPACES TO SERIES-OUT-REC
+                           IF FUNCTION MOD(I, 2) = 0
+                               DISPLAY I " EVEN"
+                               STRING I " EVEN" INTO SERIES-OUT-REC
+                           ELSE
+                               DISPLAY I " ODD"
+                               STRING I " ODD" INTO SERIES-OUT-REC
+                           END-IF
+                           WRITE SERIES-OUT-REC
+                       END-PERFORM
 
-               PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
-                   IF FUNCTION MOD(I, 2) = 0
-                       DISPLAY I " EVEN"
                    ELSE
-                       DISPLAY I " ODD"
+                       IF CHOICE = 4
+                           DISPLAY "Exiting Program..."
+                       ELSE
+                           DISPLAY "Invalid Choice"
+                       END-IF
                    END-IF
-               END-PERFORM
+               END-IF
+           END-IF.
 
-           ELSE IF CHOICE = 4
-               DISPLAY "Exiting Program..."
+       1000-WRITE-SERIES-HEADER.
+           MOVE SPACES TO SERIES-OUT-REC
+           EVALUATE CHOICE
+               WHEN 1
+                   STRING "FIBONACCI SERIES, N=" N
+                       INTO SERIES-OUT-REC
+               WHEN 2
+                   STRING "PRIME SERIES, N=" N
+                       INTO SERIES-OUT-REC
+               WHEN 3
+                   STRING "EVEN/ODD SERIES, N=" N
+                       INTO SERIES-OUT-REC
+           END-EVALUATE
+           WRITE SERIES-OUT-REC.
 
-           ELSE
-               DISPLAY "Invalid Choice"
-           END-IF
+       1100-WRITE-SERIES-TERM-A.
+           MOVE A TO SERIES-OUT-REC
+           WRITE SERIES-OUT-REC.
 
-           STOP RUN.
+       1110-WRITE-SERIES-TERM-B.
+           MOVE B TO SERIES-OUT-REC
+           WRITE SERIES-OUT-REC.
